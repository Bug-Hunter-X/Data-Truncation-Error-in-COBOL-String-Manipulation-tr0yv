@@ -0,0 +1,3 @@
+      *> Input record layout for the truncation-check batch run.
+           05  TI-RECORD-KEY           PIC X(10).
+           05  TI-SOURCE-STRING        PIC X(200).
