@@ -0,0 +1,7 @@
+      *> Externalized length-limit control record/table.
+      *> Drives the LENGTH OF WS-AREA-2 comparison so the enforced
+      *> threshold can be changed by editing/maintaining the control
+      *> file (see LIMITCF / TRUNCMNT) instead of recompiling.
+       01  WS-LIMITS-TABLE.
+           05  WL-MAX-LENGTH           PIC 9(4).
+           05  WL-FIELD-NAME           PIC X(30).
