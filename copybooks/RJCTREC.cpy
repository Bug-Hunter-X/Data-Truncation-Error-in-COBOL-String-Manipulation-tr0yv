@@ -0,0 +1,7 @@
+      *> Exception (reject) record layout for strings that fail the
+      *> truncation-length check.  Written to TRUNC-REJECT-FILE so a
+      *> single oversized string no longer aborts the whole run.
+           05  TR-RECORD-KEY           PIC X(10).
+           05  TR-SOURCE-STRING        PIC X(200).
+           05  TR-SOURCE-LENGTH        PIC 9(4).
+           05  TR-LIMIT-VALUE          PIC 9(4).
