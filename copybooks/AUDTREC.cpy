@@ -0,0 +1,7 @@
+      *> Persistent audit-trail record for every truncation event,
+      *> written in addition to the console DISPLAY warning so there
+      *> is a record to hand to compliance after the job has finished.
+           05  TA-TIMESTAMP            PIC X(21).
+           05  TA-RECORD-KEY           PIC X(10).
+           05  TA-SOURCE-LENGTH        PIC 9(4).
+           05  TA-LIMIT-VALUE          PIC 9(4).
