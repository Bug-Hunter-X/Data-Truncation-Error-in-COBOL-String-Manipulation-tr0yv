@@ -0,0 +1,9 @@
+      *> Change-log record for the length-limit maintenance utility.
+      *> One record per limit change: who made it, when, and the old
+      *> and new values, so a threshold change never has to be taken
+      *> on faith during an audit.
+           05  ML-TIMESTAMP            PIC X(21).
+           05  ML-USER-ID              PIC X(8).
+           05  ML-FIELD-NAME           PIC X(30).
+           05  ML-OLD-LIMIT            PIC 9(4).
+           05  ML-NEW-LIMIT            PIC 9(4).
