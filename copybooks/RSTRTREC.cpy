@@ -0,0 +1,7 @@
+      *> Checkpoint/restart record for the truncation-check batch run.
+      *> A new record is committed every N reads with the last
+      *> successfully processed key, so operations can restart the
+      *> job from that point instead of reprocessing the whole file.
+           05  TS-LAST-KEY             PIC X(10).
+           05  TS-RECORDS-READ         PIC 9(9).
+           05  TS-CHECKPOINT-TIME      PIC X(21).
