@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRUNCMNT.
+      *> Maintenance utility for the length-limit control file.
+      *> PARM-driven batch utility so operations can change the
+      *> configured length limit enforced by TRUNCCHK/TRUNCAUD without
+      *> a recompile.  Invoke with a PARM of "nnnn userid", e.g.
+      *> "0150 JSMITH".  Every change is written to TRUNCMNTLOG with
+      *> who made it, when, and the old and new values.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL LIMIT-CONTROL-FILE ASSIGN TO "LIMITCF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIMITCF-STATUS.
+
+           SELECT MAINT-LOG-FILE ASSIGN TO "TRUNCMNTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAINTLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIMIT-CONTROL-FILE.
+       01  LIMIT-CONTROL-RECORD.
+           05  WL-MAX-LENGTH           PIC 9(4).
+           05  WL-FIELD-NAME           PIC X(30).
+
+       FD  MAINT-LOG-FILE.
+       01  MAINT-LOG-RECORD.
+           COPY MNTLOGREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LIMITCF-STATUS           PIC X(2) VALUE "00".
+       01  WS-MAINTLOG-STATUS          PIC X(2) VALUE "00".
+
+       01  WS-PARM-STRING              PIC X(80) VALUE SPACES.
+       01  WS-USER-ID                  PIC X(8) VALUE SPACES.
+       01  WS-NEW-LIMIT                PIC 9(4) VALUE 0.
+       01  WS-OLD-LIMIT                PIC 9(4) VALUE 0.
+       01  WS-FIELD-NAME               PIC X(30) VALUE "WS-AREA-2".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           UNSTRING WS-PARM-STRING DELIMITED BY ALL SPACES
+               INTO WS-NEW-LIMIT WS-USER-ID
+
+           IF WS-NEW-LIMIT = 0
+               DISPLAY "TRUNCMNT: no new limit supplied, PARM required."
+               STOP RUN
+           END-IF
+
+      *> Log the change before committing it to LIMITCF -- if the log
+      *> write fails there is no orphaned, unlogged limit change sitting
+      *> in the control file.
+           PERFORM LOAD-CURRENT-LIMIT
+           PERFORM WRITE-MAINT-LOG
+           PERFORM UPDATE-LIMIT-FILE
+
+           DISPLAY "TRUNCMNT: " WS-FIELD-NAME " limit changed from "
+                   WS-OLD-LIMIT " to " WS-NEW-LIMIT " by " WS-USER-ID
+
+           STOP RUN.
+
+       LOAD-CURRENT-LIMIT.
+      *> Capture the limit in force today so the change log shows
+      *> both sides of the change, not just the new value.
+           MOVE 200 TO WS-OLD-LIMIT
+
+           OPEN INPUT LIMIT-CONTROL-FILE
+      *> "00" = found and opened, "05" = optional file not present
+      *> (expected, falls back to the default above).  Anything else
+      *> is a real I/O problem -- warn so it isn't silently ignored.
+           IF WS-LIMITCF-STATUS = "00"
+               READ LIMIT-CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE WL-MAX-LENGTH TO WS-OLD-LIMIT
+                       MOVE WL-FIELD-NAME TO WS-FIELD-NAME
+               END-READ
+           ELSE
+               IF WS-LIMITCF-STATUS NOT = "05"
+                   DISPLAY "Warning: LIMITCF open status="
+                           WS-LIMITCF-STATUS
+                           " - using default limit"
+               END-IF
+           END-IF
+           CLOSE LIMIT-CONTROL-FILE.
+
+       UPDATE-LIMIT-FILE.
+           OPEN OUTPUT LIMIT-CONTROL-FILE
+           MOVE WS-NEW-LIMIT TO WL-MAX-LENGTH
+           MOVE WS-FIELD-NAME TO WL-FIELD-NAME
+           WRITE LIMIT-CONTROL-RECORD
+           CLOSE LIMIT-CONTROL-FILE.
+
+       WRITE-MAINT-LOG.
+      *> LINE SEQUENTIAL EXTEND does not create a missing file -- status
+      *> 35 means there's no prior maintenance history yet, so start one
+      *> with OPEN OUTPUT instead of letting the utility die on the
+      *> first limit change ever made.
+           OPEN EXTEND MAINT-LOG-FILE
+           IF WS-MAINTLOG-STATUS = "35"
+               OPEN OUTPUT MAINT-LOG-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO ML-TIMESTAMP
+           MOVE WS-USER-ID TO ML-USER-ID
+           MOVE WS-FIELD-NAME TO ML-FIELD-NAME
+           MOVE WS-OLD-LIMIT TO ML-OLD-LIMIT
+           MOVE WS-NEW-LIMIT TO ML-NEW-LIMIT
+           WRITE MAINT-LOG-RECORD
+           CLOSE MAINT-LOG-FILE.
