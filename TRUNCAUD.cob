@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRUNCAUD.
+      *> Batch-wide truncation audit pass.
+      *> Runs the same LENCHK length check as TRUNCCHK against every
+      *> record in TRUNC-INPUT-FILE up front, and produces a summary
+      *> report before any record is moved into a production field.
+      *> Intended as the morning data-quality check, run ahead of
+      *> TRUNCCHK.  Read-only pass -- does not propagate the source
+      *> string anywhere, so it has no need of TRUNCCHK's WS-AREA-1/
+      *> WS-AREA-2 staging fields.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRUNC-INPUT-FILE ASSIGN TO "TRUNCIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT TRUNC-AUDIT-RPT-FILE ASSIGN TO "TRUNCAUD-RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL LIMIT-CONTROL-FILE ASSIGN TO "LIMITCF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIMITCF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIMIT-CONTROL-FILE.
+       01  LIMIT-CONTROL-RECORD.
+           05  WL-MAX-LENGTH           PIC 9(4).
+           05  WL-FIELD-NAME           PIC X(30).
+
+       FD  TRUNC-INPUT-FILE.
+       01  TRUNC-INPUT-RECORD.
+           COPY TRUNCREC.
+
+       FD  TRUNC-AUDIT-RPT-FILE.
+       01  TRUNC-AUDIT-RPT-LINE        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *> Matches LK-ACTUAL-LENGTH's USAGE DISPLAY in LENCHK -- CALL
+      *> USING passes this by reference, so the usage must line up.
+       01  WS-LENGTH                   PIC 9(4).
+
+       01  WS-DEFAULT-MAX-LENGTH       PIC 9(4) VALUE 200.
+
+       COPY LIMTAB.
+
+       01  WS-LIMITCF-STATUS           PIC X(2) VALUE "00".
+       01  WS-INPUT-STATUS             PIC X(2) VALUE "00".
+
+       01  WS-RETURN-CODE              PIC 9(2).
+           88  WS-LENGTH-OK             VALUE 0.
+           88  WS-LENGTH-EXCEEDED       VALUE 4.
+
+       01  WS-BYTE-LENGTH              PIC 9(4).
+       01  WS-ENCODING-FLAG            PIC X(1).
+           88  WS-ENCODING-DIVERGED     VALUE "Y".
+
+       01  WS-EOF-SWITCH               PIC X(1) VALUE "N".
+           88  WS-END-OF-INPUT         VALUE "Y".
+
+       01  WS-AUDIT-COUNTERS.
+           05  WS-REC-COUNT            PIC 9(9) COMP VALUE 0.
+           05  WS-FAIL-COUNT           PIC 9(9) COMP VALUE 0.
+           05  WS-MIN-LENGTH           PIC 9(4) COMP VALUE 9999.
+           05  WS-MAX-LENGTH           PIC 9(4) COMP VALUE 0.
+           05  WS-TOTAL-LENGTH         PIC 9(9) COMP VALUE 0.
+           05  WS-AVG-LENGTH           PIC 9(4)V99 COMP VALUE 0.
+           05  WS-DIVERGED-COUNT       PIC 9(9) COMP VALUE 0.
+           05  WS-OVERSIZED-COUNT      PIC 9(9) COMP VALUE 0.
+           05  WS-LENGTH-CONTRIB-COUNT PIC 9(9) COMP VALUE 0.
+
+       01  WS-EDIT-FIELDS.
+           05  WS-ED-REC-COUNT         PIC ZZZZZZZZ9.
+           05  WS-ED-FAIL-COUNT        PIC ZZZZZZZZ9.
+           05  WS-ED-MIN-LENGTH        PIC ZZZZ9.
+           05  WS-ED-MAX-LENGTH        PIC ZZZZ9.
+           05  WS-ED-AVG-LENGTH        PIC ZZZZ9.99.
+           05  WS-ED-DIVERGED-COUNT    PIC ZZZZZZZZ9.
+           05  WS-ED-OVERSIZED-COUNT   PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM LOAD-LIMITS-TABLE
+
+           OPEN INPUT  TRUNC-INPUT-FILE
+                OUTPUT TRUNC-AUDIT-RPT-FILE
+
+           PERFORM UNTIL WS-END-OF-INPUT
+               READ TRUNC-INPUT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM AUDIT-RECORD
+               END-READ
+           END-PERFORM
+
+           PERFORM COMPUTE-AVERAGE
+           PERFORM WRITE-AUDIT-REPORT
+
+           CLOSE TRUNC-INPUT-FILE
+                 TRUNC-AUDIT-RPT-FILE
+
+           STOP RUN.
+
+       LOAD-LIMITS-TABLE.
+      *> Default used if the control file is missing/empty so the
+      *> audit pass still runs with the original 200-byte behavior.
+      *> WS-AREA-2 is now ODO-based, so LENGTH OF it would return the
+      *> current occurrence count rather than its fixed maximum --
+      *> WS-DEFAULT-MAX-LENGTH carries that 200-byte maximum instead.
+           MOVE WS-DEFAULT-MAX-LENGTH
+               TO WL-MAX-LENGTH OF WS-LIMITS-TABLE
+           MOVE "WS-AREA-2" TO WL-FIELD-NAME OF WS-LIMITS-TABLE
+
+           OPEN INPUT LIMIT-CONTROL-FILE
+      *> "00" = found and opened, "05" = optional file not present
+      *> (expected, falls back to the default above).  Anything else
+      *> is a real I/O problem -- warn so it isn't silently ignored.
+           IF WS-LIMITCF-STATUS = "00"
+               READ LIMIT-CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CORRESPONDING LIMIT-CONTROL-RECORD
+                           TO WS-LIMITS-TABLE
+               END-READ
+           ELSE
+               IF WS-LIMITCF-STATUS NOT = "05"
+                   DISPLAY "Warning: LIMITCF open status="
+                           WS-LIMITCF-STATUS
+                           " - using default limit"
+               END-IF
+           END-IF
+           CLOSE LIMIT-CONTROL-FILE.
+
+       AUDIT-RECORD.
+           ADD 1 TO WS-REC-COUNT
+
+      *> FILE STATUS other than "00" on a successful (NOT AT END) read
+      *> means the physical input line was longer than TRUNCREC's fixed
+      *> 210-byte record -- GnuCOBOL's LINE SEQUENTIAL reader truncates
+      *> the data to fit and carries the overflow into the next READ as
+      *> a bogus extra record.  The truncated data here can't be
+      *> trusted, so count and report it separately instead of running
+      *> it through LENCHK and letting it skew the length statistics.
+           IF WS-INPUT-STATUS NOT = "00"
+               ADD 1 TO WS-OVERSIZED-COUNT
+               DISPLAY "Warning: Input record exceeds TRUNCREC's "
+                       "210-byte record length, file status="
+                       WS-INPUT-STATUS ", key=" TI-RECORD-KEY
+           ELSE
+               CALL "LENCHK" USING TI-SOURCE-STRING
+                                   WL-MAX-LENGTH OF WS-LIMITS-TABLE
+                                   WS-RETURN-CODE
+                                   WS-LENGTH
+                                   WS-BYTE-LENGTH
+                                   WS-ENCODING-FLAG
+               END-CALL
+
+               IF WS-LENGTH-EXCEEDED
+                   ADD 1 TO WS-FAIL-COUNT
+               END-IF
+
+               IF WS-ENCODING-DIVERGED
+                   ADD 1 TO WS-DIVERGED-COUNT
+               END-IF
+
+               IF WS-LENGTH < WS-MIN-LENGTH
+                   MOVE WS-LENGTH TO WS-MIN-LENGTH
+               END-IF
+               IF WS-LENGTH > WS-MAX-LENGTH
+                   MOVE WS-LENGTH TO WS-MAX-LENGTH
+               END-IF
+               ADD WS-LENGTH TO WS-TOTAL-LENGTH
+           END-IF.
+
+       COMPUTE-AVERAGE.
+      *> WS-REC-COUNT includes oversized records (AUDIT-RECORD adds 1
+      *> for every record read, including the oversized branch), but
+      *> WS-TOTAL-LENGTH/WS-MIN-LENGTH/WS-MAX-LENGTH are only ever
+      *> touched in the non-oversized branch.  Dividing by WS-REC-COUNT
+      *> skews the average low whenever any record is oversized, and if
+      *> every record is oversized WS-MIN-LENGTH never leaves its 9999
+      *> sentinel.  Use the count of records that actually contributed
+      *> to those totals instead.
+           COMPUTE WS-LENGTH-CONTRIB-COUNT =
+                   WS-REC-COUNT - WS-OVERSIZED-COUNT
+
+           IF WS-LENGTH-CONTRIB-COUNT > 0
+               COMPUTE WS-AVG-LENGTH =
+                       WS-TOTAL-LENGTH / WS-LENGTH-CONTRIB-COUNT
+           ELSE
+               MOVE 0 TO WS-MIN-LENGTH
+               MOVE 0 TO WS-AVG-LENGTH
+           END-IF.
+
+       WRITE-AUDIT-REPORT.
+           MOVE WS-REC-COUNT   TO WS-ED-REC-COUNT
+           MOVE WS-FAIL-COUNT  TO WS-ED-FAIL-COUNT
+           MOVE WS-MIN-LENGTH  TO WS-ED-MIN-LENGTH
+           MOVE WS-MAX-LENGTH  TO WS-ED-MAX-LENGTH
+           MOVE WS-AVG-LENGTH  TO WS-ED-AVG-LENGTH
+           MOVE WS-DIVERGED-COUNT TO WS-ED-DIVERGED-COUNT
+           MOVE WS-OVERSIZED-COUNT TO WS-ED-OVERSIZED-COUNT
+
+           MOVE SPACES TO TRUNC-AUDIT-RPT-LINE
+           STRING "Truncation Audit Report" DELIMITED BY SIZE
+               INTO TRUNC-AUDIT-RPT-LINE
+           WRITE TRUNC-AUDIT-RPT-LINE
+
+           MOVE SPACES TO TRUNC-AUDIT-RPT-LINE
+           STRING "Records read..........: " DELIMITED BY SIZE
+                  WS-ED-REC-COUNT DELIMITED BY SIZE
+               INTO TRUNC-AUDIT-RPT-LINE
+           WRITE TRUNC-AUDIT-RPT-LINE
+
+           MOVE SPACES TO TRUNC-AUDIT-RPT-LINE
+           STRING "Records over limit....: " DELIMITED BY SIZE
+                  WS-ED-FAIL-COUNT DELIMITED BY SIZE
+               INTO TRUNC-AUDIT-RPT-LINE
+           WRITE TRUNC-AUDIT-RPT-LINE
+
+           MOVE SPACES TO TRUNC-AUDIT-RPT-LINE
+           STRING "Minimum length.........: " DELIMITED BY SIZE
+                  WS-ED-MIN-LENGTH DELIMITED BY SIZE
+               INTO TRUNC-AUDIT-RPT-LINE
+           WRITE TRUNC-AUDIT-RPT-LINE
+
+           MOVE SPACES TO TRUNC-AUDIT-RPT-LINE
+           STRING "Maximum length.........: " DELIMITED BY SIZE
+                  WS-ED-MAX-LENGTH DELIMITED BY SIZE
+               INTO TRUNC-AUDIT-RPT-LINE
+           WRITE TRUNC-AUDIT-RPT-LINE
+
+           MOVE SPACES TO TRUNC-AUDIT-RPT-LINE
+           STRING "Average length.........: " DELIMITED BY SIZE
+                  WS-ED-AVG-LENGTH DELIMITED BY SIZE
+               INTO TRUNC-AUDIT-RPT-LINE
+           WRITE TRUNC-AUDIT-RPT-LINE
+
+           MOVE SPACES TO TRUNC-AUDIT-RPT-LINE
+           STRING "Char/byte length mismatches...: " DELIMITED BY SIZE
+                  WS-ED-DIVERGED-COUNT DELIMITED BY SIZE
+               INTO TRUNC-AUDIT-RPT-LINE
+           WRITE TRUNC-AUDIT-RPT-LINE
+
+           MOVE SPACES TO TRUNC-AUDIT-RPT-LINE
+           STRING "Records exceeding record format: " DELIMITED BY SIZE
+                  WS-ED-OVERSIZED-COUNT DELIMITED BY SIZE
+               INTO TRUNC-AUDIT-RPT-LINE
+           WRITE TRUNC-AUDIT-RPT-LINE.
