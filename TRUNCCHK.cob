@@ -0,0 +1,392 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRUNCCHK.
+      *> Nightly truncation-check batch run.
+      *> Reads TRUNC-INPUT-FILE, validates each source string against
+      *> the WS-AREA-2 length limit, and moves good records through to
+      *> TRUNC-OUTPUT-FILE.  Records that fail the length check are
+      *> rerouted to TRUNC-REJECT-FILE instead of stopping the run.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRUNC-INPUT-FILE ASSIGN TO "TRUNCIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT TRUNC-OUTPUT-FILE ASSIGN TO "TRUNCOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRUNC-REJECT-FILE ASSIGN TO "TRUNCREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL LIMIT-CONTROL-FILE ASSIGN TO "LIMITCF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIMITCF-STATUS.
+
+           SELECT TRUNC-AUDIT-FILE ASSIGN TO "TRUNCAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO "TRUNCRST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT RECON-RPT-FILE ASSIGN TO "TRUNCRECON"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIMIT-CONTROL-FILE.
+       01  LIMIT-CONTROL-RECORD.
+           05  WL-MAX-LENGTH           PIC 9(4).
+           05  WL-FIELD-NAME           PIC X(30).
+
+       FD  TRUNC-INPUT-FILE.
+       01  TRUNC-INPUT-RECORD.
+           COPY TRUNCREC.
+
+       FD  TRUNC-OUTPUT-FILE.
+       01  TRUNC-OUTPUT-RECORD.
+           05  TO-RECORD-KEY           PIC X(10).
+           05  TO-SOURCE-STRING        PIC X(200).
+
+       FD  TRUNC-REJECT-FILE.
+       01  TRUNC-REJECT-RECORD.
+           COPY RJCTREC.
+
+       FD  TRUNC-AUDIT-FILE.
+       01  TRUNC-AUDIT-RECORD.
+           COPY AUDTREC.
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           COPY RSTRTREC.
+
+       FD  RECON-RPT-FILE.
+       01  RECON-RPT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *> Matches LK-ACTUAL-LENGTH's USAGE DISPLAY in LENCHK -- CALL
+      *> USING passes this by reference, so the usage must line up.
+       01  WS-LENGTH                   PIC 9(4).
+
+      *> WS-AREA1-LENGTH/WS-AREA2-LENGTH drive the OCCURS DEPENDING ON
+      *> below so a short string only pays for a content-length-byte
+      *> MOVE/compare instead of the full fixed 200-byte width on every
+      *> record.  Each table gets its own governing item -- sharing one
+      *> item between two tables means any future statement that
+      *> changes it resizes both at once, silently.
+       01  WS-AREA1-LENGTH             PIC 9(4) COMP VALUE 1.
+       01  WS-AREA2-LENGTH             PIC 9(4) COMP VALUE 1.
+       01  WS-AREA-1.
+           05  WS-AREA-1-CHAR          PIC X
+               OCCURS 1 TO 200 TIMES DEPENDING ON WS-AREA1-LENGTH.
+       01  WS-AREA-2.
+           05  WS-AREA-2-CHAR          PIC X
+               OCCURS 1 TO 200 TIMES DEPENDING ON WS-AREA2-LENGTH.
+
+       01  WS-DEFAULT-MAX-LENGTH       PIC 9(4) VALUE 200.
+
+       COPY LIMTAB.
+
+       01  WS-LIMITCF-STATUS           PIC X(2) VALUE "00".
+       01  WS-AUDIT-STATUS             PIC X(2) VALUE "00".
+       01  WS-INPUT-STATUS             PIC X(2) VALUE "00".
+       01  WS-RESTART-STATUS           PIC X(2) VALUE "00".
+
+       01  WS-RETURN-CODE              PIC 9(2).
+           88  WS-LENGTH-OK             VALUE 0.
+           88  WS-LENGTH-EXCEEDED       VALUE 4.
+
+       01  WS-BYTE-LENGTH              PIC 9(4).
+       01  WS-ENCODING-FLAG            PIC X(1).
+           88  WS-ENCODING-DIVERGED     VALUE "Y".
+
+       01  WS-EOF-SWITCH               PIC X(1) VALUE "N".
+           88  WS-END-OF-INPUT         VALUE "Y".
+
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(4) COMP VALUE 100.
+       01  WS-READ-COUNT               PIC 9(9) COMP VALUE 0.
+       01  WS-RESTART-KEY              PIC X(10) VALUE SPACES.
+
+       01  WS-SKIP-SWITCH              PIC X(1) VALUE "N".
+           88  WS-SKIP-TO-RESTART-KEY  VALUE "Y".
+
+       01  WS-RECON-COUNTERS.
+           05  WS-PASS-COUNT           PIC 9(9) COMP VALUE 0.
+           05  WS-REJECT-COUNT         PIC 9(9) COMP VALUE 0.
+           05  WS-SKIP-COUNT           PIC 9(9) COMP VALUE 0.
+
+       01  WS-RECON-EDIT-FIELDS.
+           05  WS-ED-READ-COUNT        PIC ZZZZZZZZ9.
+           05  WS-ED-PASS-COUNT        PIC ZZZZZZZZ9.
+           05  WS-ED-REJECT-COUNT      PIC ZZZZZZZZ9.
+           05  WS-ED-SKIP-COUNT        PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM LOAD-LIMITS-TABLE
+           PERFORM LOAD-RESTART-POINT
+
+           OPEN INPUT  TRUNC-INPUT-FILE
+                OUTPUT TRUNC-OUTPUT-FILE
+                OUTPUT TRUNC-REJECT-FILE
+                OUTPUT RECON-RPT-FILE
+
+           PERFORM OPEN-AUDIT-FILE
+           PERFORM OPEN-RESTART-FILE
+
+           PERFORM UNTIL WS-END-OF-INPUT
+               READ TRUNC-INPUT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-READ-COUNT
+      *> The oversized-record check must be evaluated inside the
+      *> restart-skip branch, not ahead of it -- LINE SEQUENTIAL has no
+      *> seek, so every restart re-reads from record 1, and an
+      *> oversized record that falls before the restart key has
+      *> already been rejected and counted on a prior run.  Checking
+      *> WS-INPUT-STATUS before WS-SKIP-TO-RESTART-KEY would reject
+      *> (and re-count) it again on every restart instead of folding it
+      *> into WS-SKIP-COUNT like every other already-processed record.
+                       IF WS-SKIP-TO-RESTART-KEY
+                           IF TI-RECORD-KEY > WS-RESTART-KEY
+                               MOVE "N" TO WS-SKIP-SWITCH
+                               IF WS-INPUT-STATUS NOT = "00"
+                                   PERFORM REJECT-OVERSIZED-RECORD
+                               ELSE
+                                   PERFORM PROCESS-RECORD
+                               END-IF
+                           ELSE
+                               ADD 1 TO WS-SKIP-COUNT
+                           END-IF
+                       ELSE
+                           IF WS-INPUT-STATUS NOT = "00"
+                               PERFORM REJECT-OVERSIZED-RECORD
+                           ELSE
+                               PERFORM PROCESS-RECORD
+                           END-IF
+                       END-IF
+                       PERFORM CHECKPOINT-IF-DUE
+               END-READ
+           END-PERFORM
+
+           PERFORM WRITE-RECON-REPORT
+
+           CLOSE TRUNC-INPUT-FILE
+                 TRUNC-OUTPUT-FILE
+                 TRUNC-REJECT-FILE
+                 TRUNC-AUDIT-FILE
+                 RESTART-FILE
+                 RECON-RPT-FILE
+
+           STOP RUN.
+
+       LOAD-LIMITS-TABLE.
+      *> Default used if the control file is missing/empty so the
+      *> job still runs with the original 200-byte behavior.  WS-AREA-2
+      *> is now ODO-based, so LENGTH OF it would return the current
+      *> occurrence count rather than the field's fixed maximum --
+      *> WS-DEFAULT-MAX-LENGTH carries that 200-byte maximum instead.
+           MOVE WS-DEFAULT-MAX-LENGTH
+               TO WL-MAX-LENGTH OF WS-LIMITS-TABLE
+           MOVE "WS-AREA-2" TO WL-FIELD-NAME OF WS-LIMITS-TABLE
+
+           OPEN INPUT LIMIT-CONTROL-FILE
+      *> "00" = found and opened, "05" = optional file not present
+      *> (expected, falls back to the default above).  Anything else
+      *> is a real I/O problem -- warn so it isn't silently ignored.
+           IF WS-LIMITCF-STATUS = "00"
+               READ LIMIT-CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CORRESPONDING LIMIT-CONTROL-RECORD
+                           TO WS-LIMITS-TABLE
+               END-READ
+           ELSE
+               IF WS-LIMITCF-STATUS NOT = "05"
+                   DISPLAY "Warning: LIMITCF open status="
+                           WS-LIMITCF-STATUS
+                           " - using default limit"
+               END-IF
+           END-IF
+           CLOSE LIMIT-CONTROL-FILE.
+
+       OPEN-AUDIT-FILE.
+      *> LINE SEQUENTIAL EXTEND does not create a missing file --
+      *> status 35 means there's no prior audit history yet, so start
+      *> one with OPEN OUTPUT instead of letting the job die on the
+      *> first truncation event.
+           OPEN EXTEND TRUNC-AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT TRUNC-AUDIT-FILE
+           END-IF.
+
+       OPEN-RESTART-FILE.
+      *> LINE SEQUENTIAL EXTEND does not create a missing file -- status
+      *> 35 means there's no checkpoint history yet (first run ever),
+      *> so start one with OPEN OUTPUT.  EXTEND (not OUTPUT) is the
+      *> whole point here: OUTPUT truncates the file on every run, which
+      *> wipes every prior checkpoint before this run has committed a
+      *> new one -- if this run then abends before its own first
+      *> checkpoint (up to WS-CHECKPOINT-INTERVAL reads away), the next
+      *> restart attempt finds no recovery point at all.
+           OPEN EXTEND RESTART-FILE
+           IF WS-RESTART-STATUS = "35"
+               OPEN OUTPUT RESTART-FILE
+           END-IF.
+
+       LOAD-RESTART-POINT.
+      *> Find the last checkpoint committed by a prior run of this
+      *> job so a restart can resume after it instead of reprocessing
+      *> the whole file from record one.
+           OPEN INPUT RESTART-FILE
+           PERFORM UNTIL WS-END-OF-INPUT
+               READ RESTART-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       MOVE TS-LAST-KEY TO WS-RESTART-KEY
+               END-READ
+           END-PERFORM
+           CLOSE RESTART-FILE
+           MOVE "N" TO WS-EOF-SWITCH
+
+           IF WS-RESTART-KEY NOT = SPACES
+               MOVE "Y" TO WS-SKIP-SWITCH
+               DISPLAY "Restarting after key=" WS-RESTART-KEY
+           END-IF.
+
+       CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-READ-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               MOVE TI-RECORD-KEY TO TS-LAST-KEY
+               MOVE WS-READ-COUNT TO TS-RECORDS-READ
+               MOVE FUNCTION CURRENT-DATE TO TS-CHECKPOINT-TIME
+               WRITE RESTART-RECORD
+           END-IF.
+
+       PROCESS-RECORD.
+           CALL "LENCHK" USING TI-SOURCE-STRING
+                               WL-MAX-LENGTH OF WS-LIMITS-TABLE
+                               WS-RETURN-CODE
+                               WS-LENGTH
+                               WS-BYTE-LENGTH
+                               WS-ENCODING-FLAG
+           END-CALL
+
+           IF WS-ENCODING-DIVERGED
+               DISPLAY "Warning: char/byte length mismatch key="
+                       TI-RECORD-KEY " chars=" WS-LENGTH
+                       " bytes=" WS-BYTE-LENGTH
+           END-IF
+
+      *> Size WS-AREA-1 to the meaningful content length (trailing
+      *> padding only -- leading spaces are real content) so the MOVEs
+      *> below only touch that many bytes, not the full 200.
+           MOVE FUNCTION LENGTH
+                   (FUNCTION TRIM(TI-SOURCE-STRING TRAILING))
+               TO WS-AREA1-LENGTH
+           IF WS-AREA1-LENGTH = 0
+               MOVE 1 TO WS-AREA1-LENGTH
+           END-IF
+           MOVE TI-SOURCE-STRING TO WS-AREA-1
+
+           IF WS-LENGTH-EXCEEDED
+               PERFORM REJECT-RECORD
+           ELSE
+               MOVE WS-AREA1-LENGTH TO WS-AREA2-LENGTH
+               MOVE WS-AREA-1 TO WS-AREA-2
+               MOVE TI-RECORD-KEY TO TO-RECORD-KEY
+               MOVE WS-AREA-2 TO TO-SOURCE-STRING
+               WRITE TRUNC-OUTPUT-RECORD
+               ADD 1 TO WS-PASS-COUNT
+               DISPLAY WS-AREA-2
+           END-IF.
+
+       REJECT-OVERSIZED-RECORD.
+      *> FILE STATUS other than "00" on a successful (NOT AT END) read
+      *> means the physical input line was longer than TRUNCREC's fixed
+      *> 210-byte record -- GnuCOBOL's LINE SEQUENTIAL reader truncates
+      *> the data to fit and carries the overflow into the *next* READ
+      *> as a bogus extra record instead of raising an error.  The
+      *> truncated data here can't be trusted, so reroute it exactly
+      *> like a length-limit rejection rather than letting it flow
+      *> through PROCESS-RECORD as an ordinary in-limit record.
+      *> Known residual limitation: the overflow fragment that follows
+      *> on the next READ has no reliable marker distinguishing it from
+      *> a genuine short record, so it is not separately detected here.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE TI-RECORD-KEY TO TR-RECORD-KEY
+           MOVE TI-SOURCE-STRING TO TR-SOURCE-STRING
+           MOVE 9999 TO TR-SOURCE-LENGTH
+           MOVE WL-MAX-LENGTH OF WS-LIMITS-TABLE TO TR-LIMIT-VALUE
+           WRITE TRUNC-REJECT-RECORD
+
+           MOVE FUNCTION CURRENT-DATE TO TA-TIMESTAMP
+           MOVE TI-RECORD-KEY TO TA-RECORD-KEY
+           MOVE 9999 TO TA-SOURCE-LENGTH
+           MOVE WL-MAX-LENGTH OF WS-LIMITS-TABLE TO TA-LIMIT-VALUE
+           WRITE TRUNC-AUDIT-RECORD
+
+           DISPLAY "Warning: Input record exceeds TRUNCREC's 210-byte "
+                   "record length, file status=" WS-INPUT-STATUS
+                   ", key=" TI-RECORD-KEY
+                   " rerouted to TRUNC-REJECT-FILE.".
+
+       REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE TI-RECORD-KEY TO TR-RECORD-KEY
+           MOVE WS-AREA-1 TO TR-SOURCE-STRING
+           MOVE WS-LENGTH TO TR-SOURCE-LENGTH
+           MOVE WL-MAX-LENGTH OF WS-LIMITS-TABLE TO TR-LIMIT-VALUE
+           WRITE TRUNC-REJECT-RECORD
+
+           MOVE FUNCTION CURRENT-DATE TO TA-TIMESTAMP
+           MOVE TI-RECORD-KEY TO TA-RECORD-KEY
+           MOVE WS-LENGTH TO TA-SOURCE-LENGTH
+           MOVE WL-MAX-LENGTH OF WS-LIMITS-TABLE TO TA-LIMIT-VALUE
+           WRITE TRUNC-AUDIT-RECORD
+
+           DISPLAY "Warning: String too long for WS-AREA-2, key="
+                   TI-RECORD-KEY " rerouted to TRUNC-REJECT-FILE.".
+
+       WRITE-RECON-REPORT.
+      *> Ties the run's counts back together so operations can confirm
+      *> records read = records passed + records rejected + records
+      *> skipped during restart catch-up (already processed and
+      *> counted by the run that wrote the checkpoint being resumed
+      *> from).
+           MOVE WS-READ-COUNT   TO WS-ED-READ-COUNT
+           MOVE WS-PASS-COUNT   TO WS-ED-PASS-COUNT
+           MOVE WS-REJECT-COUNT TO WS-ED-REJECT-COUNT
+           MOVE WS-SKIP-COUNT   TO WS-ED-SKIP-COUNT
+
+           MOVE SPACES TO RECON-RPT-LINE
+           STRING "Truncation Check Reconciliation" DELIMITED BY SIZE
+               INTO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE SPACES TO RECON-RPT-LINE
+           STRING "Records read.............: " DELIMITED BY SIZE
+                  WS-ED-READ-COUNT DELIMITED BY SIZE
+               INTO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE SPACES TO RECON-RPT-LINE
+           STRING "Records passed unchanged.: " DELIMITED BY SIZE
+                  WS-ED-PASS-COUNT DELIMITED BY SIZE
+               INTO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE SPACES TO RECON-RPT-LINE
+           STRING "Records rejected.........: " DELIMITED BY SIZE
+                  WS-ED-REJECT-COUNT DELIMITED BY SIZE
+               INTO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE SPACES TO RECON-RPT-LINE
+           STRING "Records skipped (restart): " DELIMITED BY SIZE
+                  WS-ED-SKIP-COUNT DELIMITED BY SIZE
+               INTO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE.
