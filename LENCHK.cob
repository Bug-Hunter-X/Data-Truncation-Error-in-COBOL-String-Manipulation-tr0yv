@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LENCHK.
+      *> Shared length-check subprogram.
+      *> Runs the INSPECT ... TALLYING FOR CHARACTERS / compare-to-limit
+      *> logic that used to be duplicated inline in every program that
+      *> validates a string before a MOVE.  Any program in the shop can
+      *> CALL "LENCHK" instead of reinventing this check.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RC-OK                    PIC 9(2) VALUE 0.
+       01  WS-RC-EXCEEDED              PIC 9(2) VALUE 4.
+
+      *> Working copy of the trimmed source, scanned one byte at a time
+      *> to count decoded (non-continuation) characters -- see the
+      *> divergence check below.
+       01  WS-TRIMMED-STRING            PIC X(200).
+       01  WS-CHAR-IDX                  PIC 9(4) COMP.
+       01  WS-DECODED-CHAR-COUNT        PIC 9(4) COMP.
+       01  WS-BYTE-VALUE                PIC 9(3) COMP.
+
+       LINKAGE SECTION.
+       01  LK-SOURCE-STRING            PIC X(200).
+       01  LK-MAX-LENGTH               PIC 9(4).
+       01  LK-RETURN-CODE              PIC 9(2).
+       01  LK-ACTUAL-LENGTH            PIC 9(4).
+       01  LK-BYTE-LENGTH              PIC 9(4).
+       01  LK-ENCODING-FLAG            PIC X(1).
+           88  LK-ENCODING-OK           VALUE "N".
+           88  LK-ENCODING-DIVERGED     VALUE "Y".
+
+       PROCEDURE DIVISION USING LK-SOURCE-STRING
+                                 LK-MAX-LENGTH
+                                 LK-RETURN-CODE
+                                 LK-ACTUAL-LENGTH
+                                 OPTIONAL LK-BYTE-LENGTH
+                                 OPTIONAL LK-ENCODING-FLAG.
+       LENCHK-MAIN.
+      *> TALLYING ... FOR CHARACTERS on a fixed PIC X(200) field counts
+      *> every declared position (always 200), not the meaningful
+      *> content length -- trim trailing padding first so short values
+      *> actually compare as short.  TRAILING-only: leading spaces are
+      *> real content and must not be stripped.
+           MOVE FUNCTION LENGTH
+                   (FUNCTION TRIM(LK-SOURCE-STRING TRAILING))
+               TO LK-ACTUAL-LENGTH
+
+           IF LK-ACTUAL-LENGTH > LK-MAX-LENGTH
+               MOVE WS-RC-EXCEEDED TO LK-RETURN-CODE
+           ELSE
+               MOVE WS-RC-OK TO LK-RETURN-CODE
+           END-IF
+
+      *> Secondary check: flag silent right-truncation that the plain
+      *> arithmetic length check can't see, e.g. a DBCS/multi-byte
+      *> value whose character count and byte count don't line up.
+      *> FUNCTION LENGTH and FUNCTION BYTE-LENGTH return the same value
+      *> for any USAGE DISPLAY argument (they only diverge for USAGE
+      *> NATIONAL), so comparing those two functions against each other
+      *> can never detect multi-byte content sitting inside this PIC X
+      *> field -- count UTF-8 continuation bytes by hand instead.  A
+      *> continuation byte has the bit pattern 10xxxxxx, i.e. a decimal
+      *> value of 128-191; any other byte starts a new character, so
+      *> counting those gives the true decoded character count.  If
+      *> that count differs from the raw byte count, the field holds
+      *> multi-byte content and a byte-boundary truncation downstream
+      *> could silently corrupt a character instead of just dropping
+      *> whole ones.
+           IF LK-BYTE-LENGTH IS NOT OMITTED
+               MOVE FUNCTION TRIM(LK-SOURCE-STRING TRAILING)
+                   TO WS-TRIMMED-STRING
+               MOVE FUNCTION BYTE-LENGTH
+                   (FUNCTION TRIM(LK-SOURCE-STRING TRAILING))
+                   TO LK-BYTE-LENGTH
+               IF LK-ENCODING-FLAG IS NOT OMITTED
+                   MOVE 0 TO WS-DECODED-CHAR-COUNT
+                   PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                           UNTIL WS-CHAR-IDX > LK-BYTE-LENGTH
+                       COMPUTE WS-BYTE-VALUE =
+                               FUNCTION ORD
+                                   (WS-TRIMMED-STRING(WS-CHAR-IDX:1))
+                               - 1
+                       IF WS-BYTE-VALUE < 128 OR WS-BYTE-VALUE > 191
+                           ADD 1 TO WS-DECODED-CHAR-COUNT
+                       END-IF
+                   END-PERFORM
+
+                   IF WS-DECODED-CHAR-COUNT NOT = LK-BYTE-LENGTH
+                       SET LK-ENCODING-DIVERGED TO TRUE
+                   ELSE
+                       SET LK-ENCODING-OK TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+
+           GOBACK.
